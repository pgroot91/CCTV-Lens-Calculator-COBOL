@@ -9,32 +9,242 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENSOR-FILE ASSIGN TO "SENSORS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SENSOR-FILE-STATUS.
+           SELECT SURVEY-FILE ASSIGN TO "SURVEY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SURVEY-STATUS.
+           SELECT BATCH-OUT-FILE ASSIGN TO "BATCHOUT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SITE-REPORT-FILE ASSIGN TO "SITEREPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT OPTIONAL CSV-EXPORT-FILE ASSIGN TO "RESULTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD SENSOR-FILE.
+       01 SENSOR-RECORD.
+        05 SR-WIDTH  PIC 9(2)V99.
+        05 SR-HEIGHT PIC 9(2)V99.
+        05 SR-NAME   PIC X(20).
+
+       FD SURVEY-FILE.
+       01 SURVEY-RECORD.
+        05 SVY-CAMERA-ID    PIC X(10).
+        05 SVY-CALC         PIC 9(1).
+        05 SVY-SENSOR-CODE  PIC 9(2).
+        05 SVY-UNITS        PIC 9(1).
+        05 SVY-DISTANCE     PIC 9(3)V99.
+        05 SVY-DISTANCE-FAR PIC 9(3)V99.
+        05 SVY-DIMENSION    PIC 9(2)V99.
+        05 SVY-VARI-MODE    PIC 9(1).
+        05 SVY-INSTALLED-LENS PIC 9(3).
+
+       FD BATCH-OUT-FILE.
+       01 BATCH-OUT-RECORD PIC X(80).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD PIC X(100).
+
+       FD SITE-REPORT-FILE.
+       01 SITE-REPORT-RECORD PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+        05 CKPT-RECORD-NUM PIC 9(7).
+        05 CKPT-CAMERA-ID  PIC X(10).
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-EXPORT-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 WS-RUN-MODE PIC 9(1).
+        88 RUN-MODE-INTERACTIVE VALUE 1.
+        88 RUN-MODE-BATCH VALUE 2.
+       01 WS-SURVEY-STATUS PIC X(2).
+        88 SURVEY-FILE-OK VALUE '00'.
+       01 WS-BATCH-CAMERA-COUNT PIC 9(5) VALUE 0.
+       01 WS-SITE-NAME PIC X(30).
+
        01 CALC PIC 9(1).
-        88 CALC-VALID VALUES ARE 1 THRU 2.
-       01 CALC2 PIC 9(1).
-        88 CALC2-VALID VALUES ARE 1 THRU 5.
-       01 DISTANCE PIC 9(3).
-        88 DISTANCE-VALID VALUES ARE 1 THRU 999.
-        88 DISTANCE-INVALID VALUES ARE 'A' THRU 'Z'.
-       01 WIDTH PIC 9(2).
-       01 HEIGHT PIC 9(2).
+        88 CALC-VALID VALUES ARE 1 THRU 4.
+       01 CALC2 PIC 9(2).
+       01 DISTANCE PIC 9(3)V99.
+        88 DISTANCE-VALID VALUES ARE 0.01 THRU 999.99.
+       01 WIDTH PIC 9(2)V99.
+        88 WIDTH-VALID VALUES ARE 0.01 THRU 99.99.
+       01 HEIGHT PIC 9(2)V99.
+        88 HEIGHT-VALID VALUES ARE 0.01 THRU 99.99.
        01 RESULT PIC 9(3).
-       01 GETVAL PIC 9(2)V999.
-       01 WS-SENSORBREEDTES.
-        05 WS-BREEDTE-1 PIC 9(2)V9 VALUE 12.8.
-        05 WS-BREEDTE-2 PIC 9(1)V9 VALUE 8.8.
-        05 WS-BREEDTE-3 PIC 9(1)V9 VALUE 6.4.
-        05 WS-BREEDTE-4 PIC 9(1)V9 VALUE 4.4.
-        05 WS-BREEDTE-5 PIC 9(1)V9 VALUE 3.2.
-       01 WS-SENSORHOOGTES.
-        05 WS-HOOGTE-1 PIC 9(1)V999 VALUE 9.525.
-        05 WS-HOOGTE-2 PIC 9(1)V9 VALUE 6.6.
-        05 WS-HOOGTE-3 PIC 9(1)V9 VALUE 4.8.
-        05 WS-HOOGTE-4 PIC 9(1)V9 VALUE 3.6.
-        05 WS-HOOGTE-5 PIC 9(1)V9 VALUE 2.4.
+       01 GETVAL PIC 9(2)V99.
+
+      ******************************************************************
+      * Console ACCEPT into a PIC 9(3)V99/9(2)V99 item only reads as
+      * many characters as the field has digit positions, and the
+      * decimal point itself eats one of those slots -- so "100.50"
+      * into a 5-digit-storage DISTANCE truncates from the right with
+      * no error. ACCEPT the typed text into a buffer sized for the
+      * full "ddd.dd" string instead and convert with FUNCTION NUMVAL,
+      * so the full value (and any non-numeric entry) survives intact.
+      * A buffer that doesn't parse or that overflows its target field
+      * converts to zero, which the existing DISTANCE-VALID/etc. range
+      * checks (0.01 and up) already reject as an invalid entry.
+      ******************************************************************
+       01 WS-DISTANCE-ENTRY PIC X(7).
+       01 WS-DIMENSION-ENTRY PIC X(6).
+
+      ******************************************************************
+      * Units toggle: survey measurements come back in meters or feet
+      * depending on the rangefinder in use. Feet entries are converted
+      * to meters right after they're accepted, so DISTANCE/WIDTH/HEIGHT
+      * and everything downstream (COMPUTE RESULT, the audit log) always
+      * work in meters.
+      ******************************************************************
+       01 WS-UNITS PIC 9(1).
+        88 UNITS-METERS VALUE 1.
+        88 UNITS-FEET VALUE 2.
+       01 WS-FEET-TO-METERS PIC 9V9999 VALUE 0.3048.
+       01 WS-DISTANCE-DISP PIC ZZ9.99.
+       01 WS-DIMENSION-DISP PIC Z9.99.
+
+      ******************************************************************
+      * CALC = 3: varifocal/PTZ range mode. Instead of one DISTANCE and
+      * one RESULT, the operator gives a near and far distance for the
+      * coverage zone and gets back both ends of the zoom range against
+      * the same target width or height.
+      ******************************************************************
+       01 WS-VARI-MODE PIC 9(1).
+        88 VARI-WIDTH VALUE 1.
+        88 VARI-HEIGHT VALUE 2.
+       01 WS-DISTANCE-NEAR PIC 9(3)V99.
+        88 DISTANCE-NEAR-VALID VALUES ARE 0.01 THRU 999.99.
+       01 WS-DISTANCE-FAR PIC 9(3)V99.
+        88 DISTANCE-FAR-VALID VALUES ARE 0.01 THRU 999.99.
+       01 WS-RESULT-NEAR PIC 9(3).
+       01 WS-RESULT-FAR PIC 9(3).
+       01 WS-DISTANCE-NEAR-DISP PIC ZZ9.99.
+       01 WS-DISTANCE-FAR-DISP PIC ZZ9.99.
+
+      ******************************************************************
+      * CALC = 4: reverse mode. Given a lens that's already mounted
+      * (WS-INSTALLED-LENS) and the distance to the scene, solve for
+      * the object width or height that lens actually covers -- the
+      * inverse of the STEP3-SINGLE COMPUTE RESULT used for CALC 1/2.
+      ******************************************************************
+       01 WS-INSTALLED-LENS PIC 9(3).
+        88 INSTALLED-LENS-VALID VALUES ARE 1 THRU 999.
+       01 WS-REVERSE-MODE PIC 9(1).
+        88 REVERSE-WIDTH VALUE 1.
+        88 REVERSE-HEIGHT VALUE 2.
+       01 WS-REVERSE-RESULT PIC 9(3)V99.
+       01 WS-REVERSE-RESULT-DISP PIC ZZ9.99.
+
+      ******************************************************************
+      * Checkpoint/restart: after each survey line is fully processed,
+      * WRITE-CHECKPOINT appends the input record number and camera ID
+      * just finished to CHECKPOINT.DAT. If BATCH-DRIVER finds existing
+      * checkpoint records at startup, it skips back over that many
+      * SURVEY-FILE records without reprocessing them, so an interrupted
+      * overnight run of a 200+ camera site survey resumes instead of
+      * starting over from line one. CHECKPOINT.DAT is truncated back
+      * to empty once a batch runs all the way to BATCH-FINISH.
+      ******************************************************************
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+        88 CHECKPOINT-FILE-OK VALUES '00' '05'.
+       01 WS-CHECKPOINT-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-LAST-CHECKPOINT-NUM PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-EXPECT-NUM PIC 9(7) VALUE 1.
+       01 WS-CHECKPOINT-CAMERA-ID PIC X(10).
+
+      ******************************************************************
+      * CSV export: every result (interactive or batch) is also
+      * appended to RESULTS.CSV -- camera ID (blank outside batch
+      * mode), sensor format, distance, target dimension, recommended
+      * lens mm -- so drafters can pull numbers straight into CAD/BOM
+      * tooling instead of retyping them from BATCHOUT.TXT/the screen.
+      ******************************************************************
+       01 WS-CSV-STATUS PIC X(2).
+       01 WS-CSV-FILES-OPEN PIC X(1) VALUE 'N'.
+        88 CSV-FILES-ARE-OPEN VALUE 'Y'.
+       01 WS-CSV-CAMERA-ID PIC X(10) VALUE SPACES.
+
+      ******************************************************************
+      * Sensor-format lookup table, loaded at startup from SENSORS.DAT.
+      * Replaces the old 5-slot WS-SENSORBREEDTES/WS-SENSORHOOGTES so
+      * new CCD/CMOS formats can be added by adding a line to the file
+      * instead of editing WORKING-STORAGE.
+      ******************************************************************
+       01 WS-SENSOR-FILE-STATUS PIC X(2).
+        88 SENSOR-FILE-OK VALUE '00'.
+       01 WS-SENSOR-COUNT PIC 9(2) VALUE 0.
+        88 SENSOR-TABLE-EMPTY VALUE 0.
+       01 WS-I PIC 9(2).
+       01 WS-I-DISP PIC Z9.
+       01 WS-SENSOR-TABLE.
+        05 WS-SENSOR-ENTRY OCCURS 1 TO 50 TIMES
+           DEPENDING ON WS-SENSOR-COUNT.
+         10 WS-SENSOR-WIDTH  PIC 9(2)V99.
+         10 WS-SENSOR-HEIGHT PIC 9(2)V99.
+         10 WS-SENSOR-NAME   PIC X(20).
+
+      ******************************************************************
+      * Audit log: one line per calculation (interactive or batch),
+      * appended to AUDIT.LOG so a design sign-off has a permanent
+      * record of how each lens spec was derived.
+      ******************************************************************
+       01 WS-LOG-FILES-OPEN PIC X(1) VALUE 'N'.
+        88 LOG-FILES-ARE-OPEN VALUE 'Y'.
+       01 WS-LOG-DIMENSION PIC 9(2)V99.
+       01 WS-CURRENT-DATE-TIME.
+        05 WS-CDT-YEAR      PIC 9(4).
+        05 WS-CDT-MONTH     PIC 9(2).
+        05 WS-CDT-DAY       PIC 9(2).
+        05 WS-CDT-HOUR      PIC 9(2).
+        05 WS-CDT-MINUTE    PIC 9(2).
+        05 WS-CDT-SECOND    PIC 9(2).
+        05 FILLER           PIC X(7).
+
+      ******************************************************************
+      * Bounded retry handling: each input step gets a fixed number of
+      * tries before the entry is abandoned and an error record is
+      * written to ERRORS.LOG (field, value keyed, attempt count) so
+      * the helpdesk can see why an operator's session ended without
+      * a result, instead of the old infinite invalid-entry loop.
+      ******************************************************************
+       01 WS-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-RETRY-LIMIT PIC 9(2) VALUE 5.
+       01 WS-ERR-FILES-OPEN PIC X(1) VALUE 'N'.
+        88 ERR-FILES-ARE-OPEN VALUE 'Y'.
+       01 WS-ERROR-FIELD PIC X(10).
+       01 WS-ERROR-VALUE PIC X(10).
+
+      ******************************************************************
+      * Set to 'N' by BATCH-COMPUTE-RESULT when a lens/coverage division
+      * overflows its PIC 9(3)/9(3)V99 result field (e.g. a very long
+      * distance over a very small target) instead of letting the
+      * truncated garbage value flow into BATCH-OUT.TXT/AUDIT.LOG/
+      * RESULTS.CSV. BATCH-READ-LOOP checks it after the PERFORM and
+      * treats it the same as any other rejected SURVEY.DAT record.
+      ******************************************************************
+       01 WS-BATCH-RESULT-STATUS PIC X(1) VALUE 'Y'.
+        88 BATCH-RESULT-OK VALUE 'Y'.
+
        01 S PIC A(4).
 
        SCREEN SECTION.
@@ -43,16 +253,75 @@
 
        START-CALCULATOR.
 
+       IF SENSOR-TABLE-EMPTY
+           PERFORM LOAD-SENSOR-TABLE THRU LOAD-SENSOR-TABLE-DONE
+       END-IF.
+
+       IF NOT LOG-FILES-ARE-OPEN
+           OPEN EXTEND AUDIT-LOG-FILE
+           MOVE 'Y' TO WS-LOG-FILES-OPEN
+       END-IF.
+
+       IF NOT ERR-FILES-ARE-OPEN
+           OPEN EXTEND ERROR-LOG-FILE
+           MOVE 'Y' TO WS-ERR-FILES-OPEN
+       END-IF.
+
+       IF NOT CSV-FILES-ARE-OPEN
+           OPEN EXTEND CSV-EXPORT-FILE
+           IF WS-CSV-STATUS = '05'
+               PERFORM WRITE-CSV-HEADER
+           END-IF
+           MOVE 'Y' TO WS-CSV-FILES-OPEN
+       END-IF.
+
+       MOVE SPACES TO WS-CSV-CAMERA-ID.
+
        DISPLAY '******************************************************'.
        DISPLAY '**************** CCTV LENS CALCULATOR ****************'.
        DISPLAY '******************************************************'.
        DISPLAY '*** The Lens Calculator can be applied in two ways ***'.
        DISPLAY '******************************************************'.
        DISPLAY ' '.
+       DISPLAY '1) Interactive, one camera at a time.'.
+       DISPLAY '2) Batch, read a site-survey job file (SURVEY.DAT).'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       SELECT-RUN-MODE.
+
+       DISPLAY 'Enter number: ' WITH NO ADVANCING.
+       ACCEPT WS-RUN-MODE.
+       DISPLAY ' '.
+
+       IF RUN-MODE-BATCH
+           GO TO BATCH-DRIVER
+       END-IF.
+
+       IF NOT RUN-MODE-INTERACTIVE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'RUNMODE' TO WS-ERROR-FIELD
+               MOVE WS-RUN-MODE TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               STOP RUN
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO TO SELECT-RUN-MODE
+       END-IF.
+
        DISPLAY '1) Calculation to object width.'.
        DISPLAY '2) Calculation to object height.'.
+       DISPLAY '3) Varifocal/PTZ lens range (near/far distance).'.
+       DISPLAY '4) Reverse: coverage from an installed lens.'.
        DISPLAY ' '.
 
+       MOVE 0 TO WS-RETRY-COUNT.
+
        SELECT-CALCULATOR.
 
        DISPLAY 'Enter number: ' WITH NO ADVANCING.
@@ -62,10 +331,18 @@
        IF CALC-VALID
            GO STEP1
        ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'CALC' TO WS-ERROR-FIELD
+               MOVE CALC TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
            DISPLAY 'ERROR: Please enter a valid number.'
            DISPLAY ' '
            GO SELECT-CALCULATOR
-           STOP RUN
        END-IF.
 
        STEP1.
@@ -74,130 +351,620 @@
        DISPLAY '*** Step 1: Choose the format CCD or CMOS ************'.
        DISPLAY '******************************************************'.
        DISPLAY ' '.
-       DISPLAY '1) 1 Inch'.
-       DISPLAY '2) 2/3 Inch'.
-       DISPLAY '3) 1/2 Inch'.
-       DISPLAY '4) 1/3 Inch'.
-       DISPLAY '5) 1/4 Inch'.
+       PERFORM VARYING WS-I FROM 1 BY 1
+           UNTIL WS-I > WS-SENSOR-COUNT
+           MOVE WS-I TO WS-I-DISP
+           DISPLAY WS-I-DISP ') ' WS-SENSOR-NAME(WS-I)
+       END-PERFORM.
        DISPLAY ' '.
 
+       MOVE 0 TO WS-RETRY-COUNT.
+
        VALUE-STEP1.
 
        DISPLAY 'Enter number: ' WITH NO ADVANCING.
        ACCEPT CALC2.
        DISPLAY ' '.
 
-       IF CALC2-VALID
-           GO STEP2
+       IF CALC2 >= 1 AND CALC2 <= WS-SENSOR-COUNT
+           GO TO SELECT-UNITS
        ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'CALC2' TO WS-ERROR-FIELD
+               MOVE CALC2 TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
            DISPLAY 'ERROR: Please enter a valid number.'
            DISPLAY ' '
            GO VALUE-STEP1
-           STOP RUN
+       END-IF.
+
+       SELECT-UNITS.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Units: 1) Meters   2) Feet ************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-UNITS.
+
+       DISPLAY 'Enter number: ' WITH NO ADVANCING.
+       ACCEPT WS-UNITS.
+       DISPLAY ' '.
+
+       IF UNITS-METERS OR UNITS-FEET
+           GO TO STEP2
+       ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'UNITS' TO WS-ERROR-FIELD
+               MOVE WS-UNITS TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-UNITS
        END-IF.
 
        STEP2.
 
+       IF CALC = 3
+           GO TO STEP2-RANGE
+       END-IF.
+
        DISPLAY '******************************************************'.
        DISPLAY '*** Step 2: What is the distance to the object? ******'.
        DISPLAY '******************************************************'.
-       DISPLAY '*** IMPORTANT: Use whole meters only *****************'.
+       DISPLAY '*** Decimal distances are allowed, e.g. 12.50 ********'.
        DISPLAY '******************************************************'.
        DISPLAY ' '.
 
+       MOVE 0 TO WS-RETRY-COUNT.
+
        VALUE-STEP2.
 
        DISPLAY 'Enter distance: ' WITH NO ADVANCING.
-       ACCEPT DISTANCE.
+       ACCEPT WS-DISTANCE-ENTRY.
        DISPLAY ' '.
 
+       MOVE 0 TO DISTANCE.
+       IF FUNCTION TEST-NUMVAL(WS-DISTANCE-ENTRY) = 0
+           COMPUTE DISTANCE = FUNCTION NUMVAL(WS-DISTANCE-ENTRY)
+               ON SIZE ERROR MOVE 0 TO DISTANCE
+           END-COMPUTE
+       END-IF.
+
        IF DISTANCE-VALID
+           IF UNITS-FEET
+               COMPUTE DISTANCE ROUNDED = DISTANCE * WS-FEET-TO-METERS
+           END-IF
            GO STEP3
        ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'DISTANCE' TO WS-ERROR-FIELD
+               MOVE DISTANCE TO WS-DISTANCE-DISP
+               MOVE WS-DISTANCE-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
            DISPLAY 'ERROR: Please enter a valid number.'
            DISPLAY ' '
            GO VALUE-STEP2
-           STOP RUN
+       END-IF.
+
+      ******************************************************************
+      * CALC = 3: ask for the near and far ends of the coverage zone
+      * instead of a single distance. STEP3-RANGE below solves the
+      * existing lens formula at both ends against the same target
+      * dimension instead of DISTANCE against one fixed RESULT.
+      ******************************************************************
+       STEP2-RANGE.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Step 2: Near and far distance to the object ******'.
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Decimal distances are allowed, e.g. 12.50 ********'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP2-NEAR.
+
+       DISPLAY 'Enter near distance: ' WITH NO ADVANCING.
+       ACCEPT WS-DISTANCE-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-DISTANCE-NEAR.
+       IF FUNCTION TEST-NUMVAL(WS-DISTANCE-ENTRY) = 0
+           COMPUTE WS-DISTANCE-NEAR = FUNCTION NUMVAL(WS-DISTANCE-ENTRY)
+               ON SIZE ERROR MOVE 0 TO WS-DISTANCE-NEAR
+           END-COMPUTE
+       END-IF.
+
+       IF DISTANCE-NEAR-VALID
+           IF UNITS-FEET
+               COMPUTE WS-DISTANCE-NEAR ROUNDED =
+                   WS-DISTANCE-NEAR * WS-FEET-TO-METERS
+           END-IF
+       ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'NEARDIST' TO WS-ERROR-FIELD
+               MOVE WS-DISTANCE-NEAR TO WS-DISTANCE-DISP
+               MOVE WS-DISTANCE-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-STEP2-NEAR
+       END-IF.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP2-FAR.
+
+       DISPLAY 'Enter far distance: ' WITH NO ADVANCING.
+       ACCEPT WS-DISTANCE-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-DISTANCE-FAR.
+       IF FUNCTION TEST-NUMVAL(WS-DISTANCE-ENTRY) = 0
+           COMPUTE WS-DISTANCE-FAR = FUNCTION NUMVAL(WS-DISTANCE-ENTRY)
+               ON SIZE ERROR MOVE 0 TO WS-DISTANCE-FAR
+           END-COMPUTE
+       END-IF.
+
+       IF DISTANCE-FAR-VALID
+           IF UNITS-FEET
+               COMPUTE WS-DISTANCE-FAR ROUNDED =
+                   WS-DISTANCE-FAR * WS-FEET-TO-METERS
+           END-IF
+           GO STEP3
+       ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'FARDIST' TO WS-ERROR-FIELD
+               MOVE WS-DISTANCE-FAR TO WS-DISTANCE-DISP
+               MOVE WS-DISTANCE-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-STEP2-FAR
        END-IF.
 
        STEP3.
 
-       IF CALC = 1 THEN
-
-        DISPLAY '******************************************************'.
-        DISPLAY '*** Step 3: What is the width of the object? *********'.
-        DISPLAY '******************************************************'.
-        DISPLAY '*** IMPORTANT: Use whole meters only *****************'.
-        DISPLAY '******************************************************'.
-
-        DISPLAY ' '
-        DISPLAY 'Enter width of object: ' WITH NO ADVANCING
-        ACCEPT WIDTH
-        DISPLAY ' '
-
-       ELSE
-
-        DISPLAY '******************************************************'.
-        DISPLAY '*** Step 3: What is the height of the object? ********'.
-        DISPLAY '******************************************************'.
-        DISPLAY '*** IMPORTANT: Use whole meters only *****************'.
-        DISPLAY '******************************************************'.
-
-        DISPLAY ' '
-        DISPLAY 'Enter height of object: ' WITH NO ADVANCING
-        ACCEPT HEIGHT
-        DISPLAY ' '
-
-       END-IF.
-
-       IF CALC IS EQUAL TO 1 THEN
-        IF CALC2 IS EQUAL TO 1
-         MOVE WS-BREEDTE-1 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 2
-         MOVE WS-BREEDTE-2 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 3
-         MOVE WS-BREEDTE-3 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 4
-         MOVE WS-BREEDTE-4 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 5
-         MOVE WS-BREEDTE-5 TO GETVAL
-        END-IF
-        DISPLAY '******************************************************'
-        DISPLAY '*** RESULT *******************************************'
-        DISPLAY '******************************************************'
-        DISPLAY ' '
-        COMPUTE RESULT = DISTANCE * GETVAL / WIDTH
-        DISPLAY 'Use a ' RESULT 'mm lens.'
-       END-IF.
-
-       IF CALC IS EQUAL TO 2 THEN
-        IF CALC2 IS EQUAL TO 1
-         MOVE WS-HOOGTE-1 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 2
-         MOVE WS-HOOGTE-2 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 3
-         MOVE WS-HOOGTE-3 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 4
-         MOVE WS-HOOGTE-4 TO GETVAL
-        END-IF
-        IF CALC2 IS EQUAL TO 5
-         MOVE WS-HOOGTE-5 TO GETVAL
-        END-IF
-        DISPLAY '******************************************************'
-        DISPLAY '*** RESULT *******************************************'
-        DISPLAY '******************************************************'
-        DISPLAY ' '
-        COMPUTE RESULT = DISTANCE * GETVAL / HEIGHT
-        DISPLAY 'Use a ' RESULT 'mm lens.'
+       IF CALC = 3
+           GO TO STEP3-RANGE
+       END-IF.
+
+       IF CALC = 4
+           GO TO STEP3-REVERSE
+       END-IF.
+
+       GO TO STEP3-SINGLE.
+
+      ******************************************************************
+      * CALC = 3: pick the target dimension (width or height), accept
+      * that one value, then solve the same lens formula once at the
+      * near distance and once at the far distance.
+      ******************************************************************
+       STEP3-RANGE.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Step 3: Solve for width or height? ***************'.
+       DISPLAY '*** 1) Width   2) Height ******************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-VARI-MODE.
+
+       DISPLAY 'Enter number: ' WITH NO ADVANCING.
+       ACCEPT WS-VARI-MODE.
+       DISPLAY ' '.
+
+       IF NOT (VARI-WIDTH OR VARI-HEIGHT)
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'VARIMODE' TO WS-ERROR-FIELD
+               MOVE WS-VARI-MODE TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-STEP3-VARI-MODE
+       END-IF.
+
+       IF VARI-WIDTH
+           GO TO STEP3-RANGE-WIDTH
+       END-IF.
+       GO TO STEP3-RANGE-HEIGHT.
+
+       STEP3-RANGE-WIDTH.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-RANGE-WIDTH.
+
+       DISPLAY 'Enter width of object: ' WITH NO ADVANCING.
+       ACCEPT WS-DIMENSION-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO WIDTH.
+       IF FUNCTION TEST-NUMVAL(WS-DIMENSION-ENTRY) = 0
+           COMPUTE WIDTH = FUNCTION NUMVAL(WS-DIMENSION-ENTRY)
+               ON SIZE ERROR MOVE 0 TO WIDTH
+           END-COMPUTE
+       END-IF.
+
+       IF NOT WIDTH-VALID
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'WIDTH' TO WS-ERROR-FIELD
+               MOVE WIDTH TO WS-DIMENSION-DISP
+               MOVE WS-DIMENSION-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO TO VALUE-STEP3-RANGE-WIDTH
+       END-IF.
+
+       IF UNITS-FEET
+           COMPUTE WIDTH ROUNDED = WIDTH * WS-FEET-TO-METERS
+       END-IF.
+
+       MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL.
+       COMPUTE WS-RESULT-NEAR ROUNDED =
+               WS-DISTANCE-NEAR * GETVAL / WIDTH
+           ON SIZE ERROR
+               GO TO STEP3-RANGE-OVERFLOW
+       END-COMPUTE.
+       COMPUTE WS-RESULT-FAR ROUNDED =
+               WS-DISTANCE-FAR * GETVAL / WIDTH
+           ON SIZE ERROR
+               GO TO STEP3-RANGE-OVERFLOW
+       END-COMPUTE.
+
+       GO TO STEP3-RANGE-RESULT.
+
+       STEP3-RANGE-HEIGHT.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-RANGE-HEIGHT.
+
+       DISPLAY 'Enter height of object: ' WITH NO ADVANCING.
+       ACCEPT WS-DIMENSION-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO HEIGHT.
+       IF FUNCTION TEST-NUMVAL(WS-DIMENSION-ENTRY) = 0
+           COMPUTE HEIGHT = FUNCTION NUMVAL(WS-DIMENSION-ENTRY)
+               ON SIZE ERROR MOVE 0 TO HEIGHT
+           END-COMPUTE
+       END-IF.
+
+       IF NOT HEIGHT-VALID
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'HEIGHT' TO WS-ERROR-FIELD
+               MOVE HEIGHT TO WS-DIMENSION-DISP
+               MOVE WS-DIMENSION-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO TO VALUE-STEP3-RANGE-HEIGHT
+       END-IF.
+
+       IF UNITS-FEET
+           COMPUTE HEIGHT ROUNDED = HEIGHT * WS-FEET-TO-METERS
+       END-IF.
+
+       MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL.
+       COMPUTE WS-RESULT-NEAR ROUNDED =
+               WS-DISTANCE-NEAR * GETVAL / HEIGHT
+           ON SIZE ERROR
+               GO TO STEP3-RANGE-OVERFLOW
+       END-COMPUTE.
+       COMPUTE WS-RESULT-FAR ROUNDED =
+               WS-DISTANCE-FAR * GETVAL / HEIGHT
+           ON SIZE ERROR
+               GO TO STEP3-RANGE-OVERFLOW
+       END-COMPUTE.
+
+       GO TO STEP3-RANGE-RESULT.
+
+       STEP3-RANGE-OVERFLOW.
+
+       MOVE 'RESULT' TO WS-ERROR-FIELD.
+       MOVE SPACES TO WS-ERROR-VALUE.
+       PERFORM WRITE-ERROR-LOG.
+       DISPLAY 'ERROR: Computed lens value out of range.'.
+       DISPLAY ' '.
+       GO TO START-CALCULATOR.
+
+       STEP3-RANGE-RESULT.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** RESULT *******************************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+       DISPLAY 'Use a ' WS-RESULT-NEAR '-' WS-RESULT-FAR
+           'mm varifocal lens.'.
+
+       PERFORM WRITE-AUDIT-LOG-RANGE.
+       PERFORM WRITE-CSV-LOG-RANGE.
+
+       GO TO SHOW-DISCLAIMER.
+
+      ******************************************************************
+      * CALC = 4: reverse mode. Pick whether the installed lens's
+      * coverage should be reported as a width or a height, accept the
+      * installed lens mm, and solve the STEP3-SINGLE formula backwards
+      * for the object dimension instead of the lens mm.
+      ******************************************************************
+       STEP3-REVERSE.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Step 3: Report coverage as width or height? ******'.
+       DISPLAY '*** 1) Width   2) Height ******************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-REVERSE-MODE.
+
+       DISPLAY 'Enter number: ' WITH NO ADVANCING.
+       ACCEPT WS-REVERSE-MODE.
+       DISPLAY ' '.
+
+       IF NOT (REVERSE-WIDTH OR REVERSE-HEIGHT)
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'REVMODE' TO WS-ERROR-FIELD
+               MOVE WS-REVERSE-MODE TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-STEP3-REVERSE-MODE
        END-IF.
 
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-INSTALLED-LENS.
+
+       DISPLAY 'Enter installed lens mm: ' WITH NO ADVANCING.
+       ACCEPT WS-INSTALLED-LENS.
+       DISPLAY ' '.
+
+       IF INSTALLED-LENS-VALID
+           CONTINUE
+       ELSE
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'LENSMM' TO WS-ERROR-FIELD
+               MOVE WS-INSTALLED-LENS TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO VALUE-STEP3-INSTALLED-LENS
+       END-IF.
+
+       IF REVERSE-WIDTH
+           MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL
+       ELSE
+           MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL
+       END-IF.
+
+       COMPUTE WS-REVERSE-RESULT ROUNDED =
+               DISTANCE * GETVAL / WS-INSTALLED-LENS
+           ON SIZE ERROR
+               MOVE 'RESULT' TO WS-ERROR-FIELD
+               MOVE SPACES TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Computed coverage value out of range.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+       END-COMPUTE.
+       MOVE WS-REVERSE-RESULT TO WS-REVERSE-RESULT-DISP.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** RESULT *******************************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+       IF REVERSE-WIDTH
+           DISPLAY 'That lens covers a width of '
+               WS-REVERSE-RESULT-DISP 'm.'
+       ELSE
+           DISPLAY 'That lens covers a height of '
+               WS-REVERSE-RESULT-DISP 'm.'
+       END-IF.
+
+       PERFORM WRITE-AUDIT-LOG-REVERSE.
+       PERFORM WRITE-CSV-LOG-REVERSE.
+
+       GO TO SHOW-DISCLAIMER.
+
+       STEP3-SINGLE.
+
+       IF CALC = 1
+           GO TO STEP3-SINGLE-WIDTH
+       END-IF.
+       GO TO STEP3-SINGLE-HEIGHT.
+
+       STEP3-SINGLE-WIDTH.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Step 3: What is the width of the object? *********'.
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Decimal widths are allowed, e.g. 3.50 ************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-SINGLE-WIDTH.
+
+       DISPLAY 'Enter width of object: ' WITH NO ADVANCING.
+       ACCEPT WS-DIMENSION-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO WIDTH.
+       IF FUNCTION TEST-NUMVAL(WS-DIMENSION-ENTRY) = 0
+           COMPUTE WIDTH = FUNCTION NUMVAL(WS-DIMENSION-ENTRY)
+               ON SIZE ERROR MOVE 0 TO WIDTH
+           END-COMPUTE
+       END-IF.
+
+       IF NOT WIDTH-VALID
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'WIDTH' TO WS-ERROR-FIELD
+               MOVE WIDTH TO WS-DIMENSION-DISP
+               MOVE WS-DIMENSION-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO TO VALUE-STEP3-SINGLE-WIDTH
+       END-IF.
+
+       IF UNITS-FEET
+           COMPUTE WIDTH ROUNDED = WIDTH * WS-FEET-TO-METERS
+       END-IF.
+
+       MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL.
+       COMPUTE RESULT ROUNDED = DISTANCE * GETVAL / WIDTH
+           ON SIZE ERROR
+               GO TO STEP3-SINGLE-OVERFLOW
+       END-COMPUTE.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** RESULT *******************************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+       DISPLAY 'Use a ' RESULT 'mm lens.'.
+       PERFORM WRITE-AUDIT-LOG.
+       PERFORM WRITE-CSV-LOG.
+
+       GO TO SHOW-DISCLAIMER.
+
+       STEP3-SINGLE-HEIGHT.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Step 3: What is the height of the object? ********'.
+       DISPLAY '******************************************************'.
+       DISPLAY '*** Decimal heights are allowed, e.g. 3.50 ***********'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-RETRY-COUNT.
+
+       VALUE-STEP3-SINGLE-HEIGHT.
+
+       DISPLAY 'Enter height of object: ' WITH NO ADVANCING.
+       ACCEPT WS-DIMENSION-ENTRY.
+       DISPLAY ' '.
+
+       MOVE 0 TO HEIGHT.
+       IF FUNCTION TEST-NUMVAL(WS-DIMENSION-ENTRY) = 0
+           COMPUTE HEIGHT = FUNCTION NUMVAL(WS-DIMENSION-ENTRY)
+               ON SIZE ERROR MOVE 0 TO HEIGHT
+           END-COMPUTE
+       END-IF.
+
+       IF NOT HEIGHT-VALID
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+               MOVE 'HEIGHT' TO WS-ERROR-FIELD
+               MOVE HEIGHT TO WS-DIMENSION-DISP
+               MOVE WS-DIMENSION-DISP TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG
+               DISPLAY 'ERROR: Too many tries. Entry abandoned.'
+               DISPLAY ' '
+               GO TO START-CALCULATOR
+           END-IF
+           DISPLAY 'ERROR: Please enter a valid number.'
+           DISPLAY ' '
+           GO TO VALUE-STEP3-SINGLE-HEIGHT
+       END-IF.
+
+       IF UNITS-FEET
+           COMPUTE HEIGHT ROUNDED = HEIGHT * WS-FEET-TO-METERS
+       END-IF.
+
+       MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL.
+       COMPUTE RESULT ROUNDED = DISTANCE * GETVAL / HEIGHT
+           ON SIZE ERROR
+               GO TO STEP3-SINGLE-OVERFLOW
+       END-COMPUTE.
+
+       DISPLAY '******************************************************'.
+       DISPLAY '*** RESULT *******************************************'.
+       DISPLAY '******************************************************'.
+       DISPLAY ' '.
+       DISPLAY 'Use a ' RESULT 'mm lens.'.
+       PERFORM WRITE-AUDIT-LOG.
+       PERFORM WRITE-CSV-LOG.
+
+       GO TO SHOW-DISCLAIMER.
+
+       STEP3-SINGLE-OVERFLOW.
+
+       MOVE 'RESULT' TO WS-ERROR-FIELD.
+       MOVE SPACES TO WS-ERROR-VALUE.
+       PERFORM WRITE-ERROR-LOG.
+       DISPLAY 'ERROR: Computed lens value out of range.'.
+       DISPLAY ' '.
+       GO TO START-CALCULATOR.
+
+       SHOW-DISCLAIMER.
+
        DISPLAY ' '.
        DISPLAY 'DISCLAIMER: Reasonable efforts are made to ensure that'
        DISPLAY 'the information provided by this CCTV Lens Calculator'
@@ -218,6 +985,871 @@
 
        IF S NOT = "exit" GO TO START-CALCULATOR.
 
+       CLOSE AUDIT-LOG-FILE.
+       CLOSE ERROR-LOG-FILE.
+       CLOSE CSV-EXPORT-FILE.
+       STOP RUN.
+
+      ******************************************************************
+      * Batch site-survey mode: drives the same STEP3 lens-size math
+      * as the interactive path, once per line of SURVEY.DAT, so a
+      * whole site can be run unattended instead of one ACCEPT per
+      * camera.
+      ******************************************************************
+
+       BATCH-DRIVER.
+
+       DISPLAY 'Enter site name: ' WITH NO ADVANCING.
+       ACCEPT WS-SITE-NAME.
+       DISPLAY ' '.
+
+       MOVE 0 TO WS-LAST-CHECKPOINT-NUM.
+       MOVE 1 TO WS-CHECKPOINT-EXPECT-NUM.
+
+       OPEN INPUT CHECKPOINT-FILE.
+       IF CHECKPOINT-FILE-OK
+           PERFORM READ-CHECKPOINT-LOOP THRU READ-CHECKPOINT-DONE
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       IF WS-LAST-CHECKPOINT-NUM > 0
+           DISPLAY 'Resuming after checkpoint record '
+               WS-LAST-CHECKPOINT-NUM ' (camera '
+               WS-CHECKPOINT-CAMERA-ID ').'
+           DISPLAY ' '
+       END-IF.
+
+       OPEN INPUT SURVEY-FILE.
+
+       IF NOT SURVEY-FILE-OK
+           DISPLAY 'ERROR: Cannot open SURVEY.DAT (status '
+               WS-SURVEY-STATUS ').'
+           DISPLAY ' '
+           STOP RUN
+       END-IF.
+
+       OPEN OUTPUT BATCH-OUT-FILE.
+       OPEN OUTPUT SITE-REPORT-FILE.
+       OPEN EXTEND CHECKPOINT-FILE.
+
+       PERFORM WRITE-REPORT-HEADER.
+
+       MOVE 0 TO WS-BATCH-CAMERA-COUNT.
+       MOVE 0 TO WS-CHECKPOINT-RECORD-NUM.
+
+       BATCH-READ-LOOP.
+
+       READ SURVEY-FILE
+           AT END GO TO BATCH-FINISH
+       END-READ.
+
+       ADD 1 TO WS-CHECKPOINT-RECORD-NUM.
+
+       IF WS-CHECKPOINT-RECORD-NUM <= WS-LAST-CHECKPOINT-NUM
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       MOVE SVY-CALC TO CALC.
+       MOVE SVY-SENSOR-CODE TO CALC2.
+       MOVE SVY-UNITS TO WS-UNITS.
+       MOVE SVY-DIMENSION TO WIDTH.
+       MOVE SVY-DIMENSION TO HEIGHT.
+       MOVE SVY-CAMERA-ID TO WS-CSV-CAMERA-ID.
+
+       IF CALC = 3
+           MOVE SVY-VARI-MODE TO WS-VARI-MODE
+           MOVE SVY-DISTANCE TO WS-DISTANCE-NEAR
+           MOVE SVY-DISTANCE-FAR TO WS-DISTANCE-FAR
+       ELSE
+           MOVE SVY-DISTANCE TO DISTANCE
+       END-IF.
+
+       IF CALC = 4
+           MOVE SVY-VARI-MODE TO WS-REVERSE-MODE
+           MOVE SVY-INSTALLED-LENS TO WS-INSTALLED-LENS
+       END-IF.
+
+      ******************************************************************
+      * A malformed SURVEY.DAT line (bad CALC code, sensor code outside
+      * the loaded table, an out-of-range units/distance/target
+      * dimension, or a zero installed lens) would otherwise divide by
+      * zero in BATCH-COMPUTE-RESULT, misread as meters, or flow
+      * straight into AUDIT.LOG/RESULTS.CSV unvalidated. Log it to
+      * ERRORS.LOG and skip to the next record instead, the same way an
+      * abandoned interactive entry is logged rather than crashing the
+      * session or silently trusting bad data. These checks run on the
+      * raw SURVEY.DAT values, before feet-to-meters conversion, the
+      * same way DISTANCE-VALID/etc. gate the interactive entry before
+      * it is converted.
+      ******************************************************************
+       IF NOT CALC-VALID
+           MOVE 'CALC' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       IF NOT (UNITS-METERS OR UNITS-FEET)
+           MOVE 'UNITS' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       IF CALC2 < 1 OR CALC2 > WS-SENSOR-COUNT
+           MOVE 'SENSOR' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       IF CALC = 3
+           IF NOT DISTANCE-NEAR-VALID
+               MOVE 'NEARDIST' TO WS-ERROR-FIELD
+               MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG-BATCH
+               GO TO BATCH-READ-LOOP
+           END-IF
+           IF NOT DISTANCE-FAR-VALID
+               MOVE 'FARDIST' TO WS-ERROR-FIELD
+               MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG-BATCH
+               GO TO BATCH-READ-LOOP
+           END-IF
+       ELSE
+           IF NOT DISTANCE-VALID
+               MOVE 'DISTANCE' TO WS-ERROR-FIELD
+               MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+               PERFORM WRITE-ERROR-LOG-BATCH
+               GO TO BATCH-READ-LOOP
+           END-IF
+       END-IF.
+
+       IF (CALC = 1 OR CALC = 2 OR CALC = 3)
+               AND (NOT WIDTH-VALID OR NOT HEIGHT-VALID)
+           MOVE 'DIMENSION' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       IF CALC = 4 AND NOT INSTALLED-LENS-VALID
+           MOVE 'LENS' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       IF UNITS-FEET
+           IF CALC = 3
+               COMPUTE WS-DISTANCE-NEAR ROUNDED =
+                   WS-DISTANCE-NEAR * WS-FEET-TO-METERS
+               COMPUTE WS-DISTANCE-FAR ROUNDED =
+                   WS-DISTANCE-FAR * WS-FEET-TO-METERS
+           ELSE
+               COMPUTE DISTANCE ROUNDED = DISTANCE * WS-FEET-TO-METERS
+           END-IF
+           COMPUTE WIDTH ROUNDED = WIDTH * WS-FEET-TO-METERS
+           COMPUTE HEIGHT ROUNDED = HEIGHT * WS-FEET-TO-METERS
+       END-IF.
+
+       PERFORM BATCH-COMPUTE-RESULT.
+
+       IF NOT BATCH-RESULT-OK
+           MOVE 'RESULT' TO WS-ERROR-FIELD
+           MOVE SVY-CAMERA-ID TO WS-ERROR-VALUE
+           PERFORM WRITE-ERROR-LOG-BATCH
+           GO TO BATCH-READ-LOOP
+       END-IF.
+
+       PERFORM WRITE-CHECKPOINT.
+
+       ADD 1 TO WS-BATCH-CAMERA-COUNT.
+
+       GO TO BATCH-READ-LOOP.
+
+       BATCH-COMPUTE-RESULT.
+
+       MOVE 'Y' TO WS-BATCH-RESULT-STATUS.
+
+       IF CALC IS EQUAL TO 1
+        MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL
+        COMPUTE RESULT ROUNDED = DISTANCE * GETVAL / WIDTH
+            ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+        END-COMPUTE
+       END-IF.
+
+       IF CALC IS EQUAL TO 2
+        MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL
+        COMPUTE RESULT ROUNDED = DISTANCE * GETVAL / HEIGHT
+            ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+        END-COMPUTE
+       END-IF.
+
+       IF CALC IS EQUAL TO 3
+           IF VARI-WIDTH
+               MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL
+               COMPUTE WS-RESULT-NEAR ROUNDED =
+                       WS-DISTANCE-NEAR * GETVAL / WIDTH
+                   ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+               END-COMPUTE
+               COMPUTE WS-RESULT-FAR ROUNDED =
+                       WS-DISTANCE-FAR * GETVAL / WIDTH
+                   ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+               END-COMPUTE
+           ELSE
+               MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL
+               COMPUTE WS-RESULT-NEAR ROUNDED =
+                       WS-DISTANCE-NEAR * GETVAL / HEIGHT
+                   ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+               END-COMPUTE
+               COMPUTE WS-RESULT-FAR ROUNDED =
+                       WS-DISTANCE-FAR * GETVAL / HEIGHT
+                   ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+               END-COMPUTE
+           END-IF
+       END-IF.
+
+       IF CALC IS EQUAL TO 4
+           IF REVERSE-WIDTH
+               MOVE WS-SENSOR-WIDTH(CALC2) TO GETVAL
+           ELSE
+               MOVE WS-SENSOR-HEIGHT(CALC2) TO GETVAL
+           END-IF
+           COMPUTE WS-REVERSE-RESULT ROUNDED =
+                   DISTANCE * GETVAL / WS-INSTALLED-LENS
+               ON SIZE ERROR MOVE 'N' TO WS-BATCH-RESULT-STATUS
+           END-COMPUTE
+       END-IF.
+
+       IF BATCH-RESULT-OK
+       MOVE SPACES TO BATCH-OUT-RECORD
+
+       IF CALC = 3
+           PERFORM WRITE-AUDIT-LOG-RANGE
+           PERFORM WRITE-CSV-LOG-RANGE
+           MOVE WS-DISTANCE-NEAR TO WS-DISTANCE-NEAR-DISP
+           MOVE WS-DISTANCE-FAR TO WS-DISTANCE-FAR-DISP
+           STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                  ' NEARDIST=' DELIMITED BY SIZE
+                  WS-DISTANCE-NEAR-DISP DELIMITED BY SIZE
+                  ' FARDIST=' DELIMITED BY SIZE
+                  WS-DISTANCE-FAR-DISP DELIMITED BY SIZE
+                  ' USE A ' DELIMITED BY SIZE
+                  WS-RESULT-NEAR DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-RESULT-FAR DELIMITED BY SIZE
+                  'MM VARIFOCAL LENS.' DELIMITED BY SIZE
+                  INTO BATCH-OUT-RECORD
+           END-STRING
+       ELSE
+           IF CALC = 4
+               PERFORM WRITE-AUDIT-LOG-REVERSE
+               PERFORM WRITE-CSV-LOG-REVERSE
+               MOVE DISTANCE TO WS-DISTANCE-DISP
+               MOVE WS-REVERSE-RESULT TO WS-REVERSE-RESULT-DISP
+               STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                      ' DIST=' DELIMITED BY SIZE
+                      WS-DISTANCE-DISP DELIMITED BY SIZE
+                      ' LENS=' DELIMITED BY SIZE
+                      WS-INSTALLED-LENS DELIMITED BY SIZE
+                      'MM COVERAGE=' DELIMITED BY SIZE
+                      WS-REVERSE-RESULT-DISP DELIMITED BY SIZE
+                      'M' DELIMITED BY SIZE
+                      INTO BATCH-OUT-RECORD
+               END-STRING
+           ELSE
+               PERFORM WRITE-AUDIT-LOG
+               PERFORM WRITE-CSV-LOG
+               MOVE DISTANCE TO WS-DISTANCE-DISP
+               STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                      ' DIST=' DELIMITED BY SIZE
+                      WS-DISTANCE-DISP DELIMITED BY SIZE
+                      ' USE A ' DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                      'MM LENS.' DELIMITED BY SIZE
+                      INTO BATCH-OUT-RECORD
+               END-STRING
+           END-IF
+       END-IF
+
+       WRITE BATCH-OUT-RECORD
+
+       PERFORM WRITE-REPORT-DETAIL
+       END-IF.
+
+       BATCH-FINISH.
+
+       PERFORM WRITE-REPORT-FOOTER.
+
+       CLOSE SURVEY-FILE.
+       CLOSE BATCH-OUT-FILE.
+       CLOSE AUDIT-LOG-FILE.
+       CLOSE ERROR-LOG-FILE.
+       CLOSE SITE-REPORT-FILE.
+       CLOSE CSV-EXPORT-FILE.
+       CLOSE CHECKPOINT-FILE.
+
+      * Batch ran to completion -- clear the checkpoint so the next
+      * full run of SURVEY.DAT does not skip forward unnecessarily.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       CLOSE CHECKPOINT-FILE.
+
+       DISPLAY 'Batch complete. ' WS-BATCH-CAMERA-COUNT
+           ' camera(s) processed. See BATCHOUT.TXT and SITEREPORT.TXT.'.
+       DISPLAY ' '.
+
        STOP RUN.
 
+      ******************************************************************
+      * Reads every existing CHECKPOINT.DAT record at batch startup.
+      * A record is only written for a position that was actually
+      * processed to a valid RESULT (BATCH-READ-LOOP skips straight
+      * to the next record, without writing one, on a validation
+      * failure) -- so the file can have a gap at a position that
+      * errored out. WS-LAST-CHECKPOINT-NUM must only ever advance
+      * over the unbroken run of positions starting at 1; stopping at
+      * the first gap means a position that never produced a valid
+      * RESULT (and everything after it) is still there to reprocess
+      * on restart instead of being skipped forever because some
+      * later position happened to succeed and get checkpointed.
+      ******************************************************************
+       READ-CHECKPOINT-LOOP.
+
+       READ CHECKPOINT-FILE
+           AT END GO TO READ-CHECKPOINT-DONE
+       END-READ.
+
+       IF CKPT-RECORD-NUM NOT = WS-CHECKPOINT-EXPECT-NUM
+           GO TO READ-CHECKPOINT-DONE
+       END-IF.
+
+       MOVE CKPT-RECORD-NUM TO WS-LAST-CHECKPOINT-NUM.
+       MOVE CKPT-CAMERA-ID TO WS-CHECKPOINT-CAMERA-ID.
+       ADD 1 TO WS-CHECKPOINT-EXPECT-NUM.
+
+       GO TO READ-CHECKPOINT-LOOP.
+
+       READ-CHECKPOINT-DONE.
+
+      ******************************************************************
+      * Appends one line to AUDIT.LOG for the calculation that was just
+      * completed (interactive or batch).
+      ******************************************************************
+
+       WRITE-AUDIT-LOG.
+
+       IF CALC = 1
+           MOVE WIDTH TO WS-LOG-DIMENSION
+       ELSE
+           MOVE HEIGHT TO WS-LOG-DIMENSION
+       END-IF.
+
+       MOVE DISTANCE TO WS-DISTANCE-DISP.
+       MOVE WS-LOG-DIMENSION TO WS-DIMENSION-DISP.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO AUDIT-LOG-RECORD.
+       STRING WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              WS-CDT-HOUR DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-MINUTE DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-SECOND DELIMITED BY SIZE
+              ' CALC=' DELIMITED BY SIZE
+              CALC DELIMITED BY SIZE
+              ' SENSOR=' DELIMITED BY SIZE
+              CALC2 DELIMITED BY SIZE
+              ' UNITS=' DELIMITED BY SIZE
+              WS-UNITS DELIMITED BY SIZE
+              ' DIST=' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ' DIM=' DELIMITED BY SIZE
+              WS-DIMENSION-DISP DELIMITED BY SIZE
+              ' RESULT=' DELIMITED BY SIZE
+              RESULT DELIMITED BY SIZE
+              'MM' DELIMITED BY SIZE
+              INTO AUDIT-LOG-RECORD
+       END-STRING.
+
+       WRITE AUDIT-LOG-RECORD.
+
+      ******************************************************************
+      * Same as WRITE-AUDIT-LOG, for CALC = 3 (varifocal/PTZ range):
+      * logs near/far distance and both ends of the resulting zoom
+      * range instead of one DISTANCE and one RESULT.
+      ******************************************************************
+       WRITE-AUDIT-LOG-RANGE.
+
+       IF VARI-WIDTH
+           MOVE WIDTH TO WS-LOG-DIMENSION
+       ELSE
+           MOVE HEIGHT TO WS-LOG-DIMENSION
+       END-IF.
+
+       MOVE WS-DISTANCE-NEAR TO WS-DISTANCE-NEAR-DISP.
+       MOVE WS-DISTANCE-FAR TO WS-DISTANCE-FAR-DISP.
+       MOVE WS-LOG-DIMENSION TO WS-DIMENSION-DISP.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO AUDIT-LOG-RECORD.
+       STRING WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              WS-CDT-HOUR DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-MINUTE DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-SECOND DELIMITED BY SIZE
+              ' CALC=3 SENSOR=' DELIMITED BY SIZE
+              CALC2 DELIMITED BY SIZE
+              ' UNITS=' DELIMITED BY SIZE
+              WS-UNITS DELIMITED BY SIZE
+              ' NEARDIST=' DELIMITED BY SIZE
+              WS-DISTANCE-NEAR-DISP DELIMITED BY SIZE
+              ' FARDIST=' DELIMITED BY SIZE
+              WS-DISTANCE-FAR-DISP DELIMITED BY SIZE
+              ' DIM=' DELIMITED BY SIZE
+              WS-DIMENSION-DISP DELIMITED BY SIZE
+              ' RESULT=' DELIMITED BY SIZE
+              WS-RESULT-NEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-RESULT-FAR DELIMITED BY SIZE
+              'MM' DELIMITED BY SIZE
+              INTO AUDIT-LOG-RECORD
+       END-STRING.
+
+       WRITE AUDIT-LOG-RECORD.
+
+      ******************************************************************
+      * Same as WRITE-AUDIT-LOG, for CALC = 4 (reverse mode): logs the
+      * installed lens mm that was keyed in and the coverage dimension
+      * that was solved for, instead of a target dimension and a
+      * resulting lens mm.
+      ******************************************************************
+       WRITE-AUDIT-LOG-REVERSE.
+
+       MOVE DISTANCE TO WS-DISTANCE-DISP.
+       MOVE WS-REVERSE-RESULT TO WS-REVERSE-RESULT-DISP.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO AUDIT-LOG-RECORD.
+       STRING WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              WS-CDT-HOUR DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-MINUTE DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-SECOND DELIMITED BY SIZE
+              ' CALC=4 SENSOR=' DELIMITED BY SIZE
+              CALC2 DELIMITED BY SIZE
+              ' UNITS=' DELIMITED BY SIZE
+              WS-UNITS DELIMITED BY SIZE
+              ' DIST=' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ' LENS=' DELIMITED BY SIZE
+              WS-INSTALLED-LENS DELIMITED BY SIZE
+              'MM COVERAGE=' DELIMITED BY SIZE
+              WS-REVERSE-RESULT-DISP DELIMITED BY SIZE
+              'M' DELIMITED BY SIZE
+              INTO AUDIT-LOG-RECORD
+       END-STRING.
+
+       WRITE AUDIT-LOG-RECORD.
+
+      ******************************************************************
+      * RESULTS.CSV: one header line plus one data line per result
+      * (interactive or batch), for import into CAD/BOM tooling instead
+      * of transcribing numbers off the screen or out of BATCHOUT.TXT.
+      * WRITE-CSV-HEADER runs once, the first time RESULTS.CSV is
+      * created (WS-CSV-STATUS = '05' on OPEN EXTEND, same signal
+      * GnuCOBOL gives for any newly-created OPTIONAL file).
+      ******************************************************************
+       WRITE-CSV-HEADER.
+
+       MOVE SPACES TO CSV-EXPORT-RECORD.
+       STRING 'CAMERA_ID,SENSOR,DISTANCE_M,DIMENSION_M,LENS_MM,MODE'
+              DELIMITED BY SIZE
+              INTO CSV-EXPORT-RECORD
+       END-STRING.
+       WRITE CSV-EXPORT-RECORD.
+
+      ******************************************************************
+      * CALC = 1/2: target dimension in, lens mm out.
+      ******************************************************************
+       WRITE-CSV-LOG.
+
+       IF CALC = 1
+           MOVE WIDTH TO WS-LOG-DIMENSION
+       ELSE
+           MOVE HEIGHT TO WS-LOG-DIMENSION
+       END-IF.
+
+       MOVE DISTANCE TO WS-DISTANCE-DISP.
+       MOVE WS-LOG-DIMENSION TO WS-DIMENSION-DISP.
+
+       MOVE SPACES TO CSV-EXPORT-RECORD.
+       STRING FUNCTION TRIM(WS-CSV-CAMERA-ID) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SENSOR-NAME(CALC2)) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DIMENSION-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              RESULT DELIMITED BY SIZE
+              ',FWD' DELIMITED BY SIZE
+              INTO CSV-EXPORT-RECORD
+       END-STRING.
+       WRITE CSV-EXPORT-RECORD.
+
+      ******************************************************************
+      * CALC = 3: near/far distance and the resulting zoom range are
+      * written as one CSV line each (same camera ID and dimension),
+      * so a spreadsheet row always holds exactly one distance/lens
+      * pair instead of needing a reader to split a "26-77" range cell.
+      ******************************************************************
+       WRITE-CSV-LOG-RANGE.
+
+       IF VARI-WIDTH
+           MOVE WIDTH TO WS-LOG-DIMENSION
+       ELSE
+           MOVE HEIGHT TO WS-LOG-DIMENSION
+       END-IF.
+       MOVE WS-LOG-DIMENSION TO WS-DIMENSION-DISP.
+
+       MOVE WS-DISTANCE-NEAR TO WS-DISTANCE-DISP.
+       MOVE SPACES TO CSV-EXPORT-RECORD.
+       STRING FUNCTION TRIM(WS-CSV-CAMERA-ID) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SENSOR-NAME(CALC2)) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DIMENSION-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-RESULT-NEAR DELIMITED BY SIZE
+              ',FWD' DELIMITED BY SIZE
+              INTO CSV-EXPORT-RECORD
+       END-STRING.
+       WRITE CSV-EXPORT-RECORD.
+
+       MOVE WS-DISTANCE-FAR TO WS-DISTANCE-DISP.
+       MOVE SPACES TO CSV-EXPORT-RECORD.
+       STRING FUNCTION TRIM(WS-CSV-CAMERA-ID) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SENSOR-NAME(CALC2)) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DIMENSION-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-RESULT-FAR DELIMITED BY SIZE
+              ',FWD' DELIMITED BY SIZE
+              INTO CSV-EXPORT-RECORD
+       END-STRING.
+       WRITE CSV-EXPORT-RECORD.
+
+      ******************************************************************
+      * CALC = 4: installed lens mm in, computed coverage dimension
+      * out -- the LENS_MM column holds the lens that was keyed in
+      * rather than a result, and DIMENSION_M holds the computed
+      * coverage instead of a target that was keyed in.
+      ******************************************************************
+       WRITE-CSV-LOG-REVERSE.
+
+       MOVE DISTANCE TO WS-DISTANCE-DISP.
+       MOVE WS-REVERSE-RESULT TO WS-REVERSE-RESULT-DISP.
+
+       MOVE SPACES TO CSV-EXPORT-RECORD.
+       STRING FUNCTION TRIM(WS-CSV-CAMERA-ID) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SENSOR-NAME(CALC2)) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-DISTANCE-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-REVERSE-RESULT-DISP DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-INSTALLED-LENS DELIMITED BY SIZE
+              ',REV' DELIMITED BY SIZE
+              INTO CSV-EXPORT-RECORD
+       END-STRING.
+       WRITE CSV-EXPORT-RECORD.
+
+      ******************************************************************
+      * Formatted multi-camera site-survey report, written once to
+      * SITEREPORT.TXT per batch run: a header with site name and
+      * date, one detail line per camera, and a camera-count footer --
+      * a deliverable to hand a client instead of BATCHOUT.TXT's plain
+      * "DIST=... USE A ...MM LENS." scroll.
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING 'SITE SURVEY REPORT' DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING 'SITE: ' DELIMITED BY SIZE
+              WS-SITE-NAME DELIMITED BY SIZE
+              '  DATE: ' DELIMITED BY SIZE
+              WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING '--------------------------------' DELIMITED BY SIZE
+              '--------------------------------' DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING 'CAMERA ID   SENSOR FORMAT         DIST(M)' DELIMITED BY SIZE
+              '       DIM(M)     LENS (MM)' DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING '--------------------------------' DELIMITED BY SIZE
+              '--------------------------------' DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       WRITE-REPORT-DETAIL.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+
+       IF CALC = 3
+           MOVE WS-DISTANCE-NEAR TO WS-DISTANCE-NEAR-DISP
+           MOVE WS-DISTANCE-FAR TO WS-DISTANCE-FAR-DISP
+           IF VARI-WIDTH
+               MOVE WIDTH TO WS-DIMENSION-DISP
+           ELSE
+               MOVE HEIGHT TO WS-DIMENSION-DISP
+           END-IF
+           STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-SENSOR-NAME(CALC2) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DISTANCE-NEAR-DISP DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-DISTANCE-FAR-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-DIMENSION-DISP DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RESULT-NEAR DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-RESULT-FAR DELIMITED BY SIZE
+                  INTO SITE-REPORT-RECORD
+           END-STRING
+       ELSE
+           IF CALC = 4
+               MOVE DISTANCE TO WS-DISTANCE-DISP
+               MOVE WS-REVERSE-RESULT TO WS-REVERSE-RESULT-DISP
+               STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      WS-SENSOR-NAME(CALC2) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      WS-DISTANCE-DISP DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WS-REVERSE-RESULT-DISP DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WS-INSTALLED-LENS DELIMITED BY SIZE
+                      INTO SITE-REPORT-RECORD
+               END-STRING
+           ELSE
+               MOVE DISTANCE TO WS-DISTANCE-DISP
+               IF CALC = 1
+                   MOVE WIDTH TO WS-DIMENSION-DISP
+               ELSE
+                   MOVE HEIGHT TO WS-DIMENSION-DISP
+               END-IF
+               STRING SVY-CAMERA-ID DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      WS-SENSOR-NAME(CALC2) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      WS-DISTANCE-DISP DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WS-DIMENSION-DISP DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                      INTO SITE-REPORT-RECORD
+               END-STRING
+           END-IF
+       END-IF.
+
+       WRITE SITE-REPORT-RECORD.
+
+       WRITE-REPORT-FOOTER.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING '--------------------------------' DELIMITED BY SIZE
+              '--------------------------------' DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+       MOVE SPACES TO SITE-REPORT-RECORD.
+       STRING 'TOTAL CAMERAS: ' DELIMITED BY SIZE
+              WS-BATCH-CAMERA-COUNT DELIMITED BY SIZE
+              INTO SITE-REPORT-RECORD
+       END-STRING.
+       WRITE SITE-REPORT-RECORD.
+
+      ******************************************************************
+      * Appends one record to CHECKPOINT.DAT recording the input
+      * record number and camera ID that BATCH-COMPUTE-RESULT just
+      * finished, so a restarted batch knows where to resume.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+
+       MOVE WS-CHECKPOINT-RECORD-NUM TO CKPT-RECORD-NUM.
+       MOVE SVY-CAMERA-ID TO CKPT-CAMERA-ID.
+       WRITE CHECKPOINT-RECORD.
+
+      ******************************************************************
+      * Appends one line to ERRORS.LOG when an input step is abandoned
+      * after WS-RETRY-LIMIT consecutive invalid entries: which field,
+      * what was keyed on the final attempt, and how many tries were
+      * made, so the helpdesk can see why the session ended early.
+      ******************************************************************
+       WRITE-ERROR-LOG.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO ERROR-LOG-RECORD.
+       STRING WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              WS-CDT-HOUR DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-MINUTE DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-SECOND DELIMITED BY SIZE
+              ' FIELD=' DELIMITED BY SIZE
+              WS-ERROR-FIELD DELIMITED BY SIZE
+              ' VALUE=' DELIMITED BY SIZE
+              WS-ERROR-VALUE DELIMITED BY SIZE
+              ' TRIES=' DELIMITED BY SIZE
+              WS-RETRY-COUNT DELIMITED BY SIZE
+              INTO ERROR-LOG-RECORD
+       END-STRING.
+
+       WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      * Same as WRITE-ERROR-LOG, for a SURVEY.DAT line rejected by
+      * BATCH-READ-LOOP: which camera and field failed validation,
+      * instead of a field/value/tries triple, since a batch record is
+      * skipped outright rather than re-keyed.
+      ******************************************************************
+       WRITE-ERROR-LOG-BATCH.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       MOVE SPACES TO ERROR-LOG-RECORD.
+       STRING WS-CDT-YEAR DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-MONTH DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-CDT-DAY DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              WS-CDT-HOUR DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-MINUTE DELIMITED BY SIZE
+              ':' DELIMITED BY SIZE
+              WS-CDT-SECOND DELIMITED BY SIZE
+              ' RECORD=' DELIMITED BY SIZE
+              WS-CHECKPOINT-RECORD-NUM DELIMITED BY SIZE
+              ' CAMERA=' DELIMITED BY SIZE
+              WS-ERROR-VALUE DELIMITED BY SIZE
+              ' FIELD=' DELIMITED BY SIZE
+              WS-ERROR-FIELD DELIMITED BY SIZE
+              ' SKIPPED' DELIMITED BY SIZE
+              INTO ERROR-LOG-RECORD
+       END-STRING.
+
+       WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      * Loads the sensor-format table from SENSORS.DAT. The file has
+      * one line per format: sensor width (mm), sensor height (mm),
+      * then a display name. Adding a new CCD/CMOS format is a matter
+      * of adding a line to SENSORS.DAT -- WS-SENSOR-TABLE grows with
+      * WS-SENSOR-COUNT instead of being capped at five fixed slots.
+      ******************************************************************
+
+       LOAD-SENSOR-TABLE.
+
+       OPEN INPUT SENSOR-FILE.
+
+       IF NOT SENSOR-FILE-OK
+           DISPLAY 'ERROR: Cannot open SENSORS.DAT (status '
+               WS-SENSOR-FILE-STATUS ').'
+           DISPLAY ' '
+           STOP RUN
+       END-IF.
+
+       MOVE 0 TO WS-SENSOR-COUNT.
+
+       LOAD-SENSOR-TABLE-LOOP.
+
+       READ SENSOR-FILE
+           AT END GO TO LOAD-SENSOR-TABLE-DONE
+       END-READ.
+
+       ADD 1 TO WS-SENSOR-COUNT.
+
+       IF WS-SENSOR-COUNT > 50
+           DISPLAY 'ERROR: SENSORS.DAT has more than 50 sensor formats.'
+           DISPLAY ' '
+           STOP RUN
+       END-IF.
+
+       MOVE SR-WIDTH  TO WS-SENSOR-WIDTH(WS-SENSOR-COUNT).
+       MOVE SR-HEIGHT TO WS-SENSOR-HEIGHT(WS-SENSOR-COUNT).
+       MOVE SR-NAME   TO WS-SENSOR-NAME(WS-SENSOR-COUNT).
+
+       GO TO LOAD-SENSOR-TABLE-LOOP.
+
+       LOAD-SENSOR-TABLE-DONE.
+
+       CLOSE SENSOR-FILE.
+
+       IF SENSOR-TABLE-EMPTY
+           DISPLAY 'ERROR: SENSORS.DAT contains no sensor formats.'
+           DISPLAY ' '
+           STOP RUN
+       END-IF.
+
        END PROGRAM lenscalculator.
